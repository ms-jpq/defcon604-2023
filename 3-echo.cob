@@ -1,23 +1,881 @@
 #!/usr/bin/env -S -- bash -Eeuo pipefail
-       *> . || cobc -Wall -x "$0" -o "${T:="$(mktemp)"}" && exec -a "$0" -- "$T" "$@"
+       *> . || { H=$(sha256sum -- "$0" | cut -d' ' -f1); D="${HOLA_CACHE_DIR:-$HOME/.cache/hola}"; mkdir -p "$D"; B="$D/hola-$H"; [ -x "$B" ] || { T="$D/.hola-$H.$$"; cobc -Wall -x "$0" -o "$T" && mv -f -- "$T" "$B"; }; } && exec -a "$0" -- "$B" "$@"
        >>SOURCE FORMAT FREE
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HOLA.
 
+      *> Watched variable name now comes from argument 1, falling
+      *> back to a one-line control file, falling back to PATH so
+      *> existing call sites with no argument keep working.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CTL-FILE ASSIGN TO CTL-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT OPTIONAL DUMP-FILE ASSIGN TO DUMP-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DUMP-FILE-STATUS.
+           SELECT OPTIONAL BASE-FILE ASSIGN TO BASE-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS BASE-FILE-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDIT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT OPTIONAL STRUCT-FILE ASSIGN TO STRUCT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STRUCT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE.
+       01  CTL-REC                         PIC X(64).
+
+       FD  DUMP-FILE.
+       01  DUMP-REC                        PIC X(9999).
+
+       FD  BASE-FILE.
+       01  BASE-REC                        PIC X(9999).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC                       PIC X(256).
+
+       FD  STRUCT-FILE.
+       01  STRUCT-REC                      PIC X(256).
+
        WORKING-STORAGE SECTION.
-       01 PTR POINTER.
-       01 ENV-NAME PIC XXXX VALUE "PATH".
-       01 ENV-LEN PIC 9(8) BINARY VALUE 0.
+       01  PTR                             POINTER.
+       01  ENV-NAME                        PIC X(64) VALUE "PATH".
+       01  ENV-NAME-TRIMMED                PIC X(64) VALUE SPACES.
+       01  ENV-NAME-CSTR                   PIC X(65) VALUE SPACES.
+       01  ENV-LEN                         PIC 9(8) BINARY VALUE 0.
+       01  ENV-NAME-LEN                    PIC 9(4) BINARY VALUE 0.
+       01  ENV-ACTUAL-LEN                  PIC S9(9) COMP-5 VALUE 0.
+       01  ENV-ACTUAL-LEN-EDIT             PIC Z(9)9.
+       01  ENV-TRUNCATED-SW                PIC X VALUE "N".
+           88  ENV-TRUNCATED               VALUE "Y".
+
+       01  CTL-FILE-NAME                   PIC X(32) VALUE "HOLA.CTL".
+       01  ARG-COUNT                       PIC 9(4) BINARY VALUE 0.
+       01  ARG1-VALUE                      PIC X(64) VALUE SPACES.
+       01  RUN-MODE                        PIC X(8) VALUE "CHECK".
+       01  ENV-NAME-ARG-IX                 PIC 9(4) BINARY VALUE 1.
+
+       01  ENV-FOUND-SW                    PIC X VALUE "N".
+           88  ENV-FOUND                   VALUE "Y".
+
+      *> Segment-report working storage, used by the --segments flag.
+       01  SEG-BUF                         PIC X(9999) VALUE SPACES.
+       01  SEG-BUF-LEN                     PIC 9(4) VALUE 0.
+       01  SEG-POS                         PIC 9(8) BINARY VALUE 1.
+       01  SEG-NO                          PIC 9(4) VALUE 0.
+       01  SEG-NO-EDIT                     PIC Z(3)9.
+       01  SEG-DONE-SW                     PIC X VALUE "N".
+           88  SEG-DONE                    VALUE "Y".
+
+      *> 0 = OK, 4 = watched variable missing, 8 = baseline
+      *> mismatch / critical.  Set as we go, returned at STOP RUN.
+       01  HOLA-EXIT-CODE                  PIC 9(2) VALUE 0.
+
+      *> Full-environment report mode, used by the --report flag.  We
+      *> have no standard verb that enumerates the whole environ table,
+      *> so we shell out to "env" the same way an operator would at
+      *> a prompt, capture it to a scratch file keyed by our own
+      *> PID, and read that back line by line.
+       01  DUMP-PID                        PIC S9(9) COMP-5.
+       01  DUMP-PID-EDIT                   PIC 9(9).
+       01  DUMP-FILE-NAME                  PIC X(256) VALUE SPACES.
+       01  DUMP-CMD                        PIC X(256) VALUE SPACES.
+       01  DUMP-LINE-NO                    PIC 9(4) VALUE 0.
+       01  DUMP-LINE-NO-EDIT               PIC Z(3)9.
+       01  DUMP-EOF-SW                     PIC X VALUE "N".
+           88  DUMP-EOF                    VALUE "Y".
+       01  DUMP-RM-CMD                     PIC X(256) VALUE SPACES.
+       01  DUMP-REC-LEN                    PIC 9(4) VALUE 0.
+       01  DUMP-FILE-STATUS                PIC XX VALUE "00".
+
+      *> The dump scratch file above lives under the caller's own
+      *> cache directory rather than the shared, world-writable /tmp,
+      *> the same way the build-cache trick on line 2 keeps its own
+      *> scratch work out of /tmp -- a predictable /tmp name is a
+      *> symlink target another user on the box could pre-plant.
+       01  HOME-CSTR                       PIC X(6) VALUE SPACES.
+       01  HOME-LEN                        PIC S9(9) COMP-5 VALUE 0.
+       01  HOME-DIR-NAME                   PIC X(128) VALUE SPACES.
+       01  DUMP-MKDIR-CMD                  PIC X(256) VALUE SPACES.
+
+      *> Baseline reconciliation working storage, used by the
+      *> --baseline flag.  The reference file holds one "NAME=VALUE"
+      *> line per watched variable; we find the line matching the
+      *> variable under test and diff it against what getenv()
+      *> resolved just now.
+       01  BASE-FILE-NAME                  PIC X(64) VALUE
+                                                "HOLA-BASELINE.DAT".
+       01  BASE-EOF-SW                     PIC X VALUE "N".
+           88  BASE-EOF                    VALUE "Y".
+       01  BASE-ENTRY-FOUND-SW             PIC X VALUE "N".
+           88  BASE-ENTRY-FOUND            VALUE "Y".
+       01  BASE-NAME                       PIC X(64) VALUE SPACES.
+       01  BASE-NAME-LEN                   PIC 9(4) VALUE 0.
+       01  BASE-VALUE                      PIC X(9999) VALUE SPACES.
+       01  BASE-LEN                        PIC 9(8) BINARY VALUE 0.
+       01  BASE-EQ-POS                     PIC 9(8) BINARY VALUE 0.
+       01  BASE-FILE-STATUS                PIC XX VALUE "00".
+
+       01  BASE-SEG-TBL.
+           05  BASE-SEG OCCURS 64 TIMES    PIC X(255).
+       01  BASE-SEG-CNT                    PIC 9(4) VALUE 0.
+       01  ACT-SEG-TBL.
+           05  ACT-SEG OCCURS 64 TIMES     PIC X(255).
+       01  ACT-SEG-CNT                     PIC 9(4) VALUE 0.
+       01  BASE-ADD-CNT                    PIC 9(4) VALUE 0.
+       01  BASE-REMOVE-CNT                 PIC 9(4) VALUE 0.
+       01  BASE-IX                         PIC 9(4) BINARY VALUE 0.
+       01  BASE-IX2                        PIC 9(4) BINARY VALUE 0.
+       01  BASE-SEEN-SW                    PIC X VALUE "N".
+           88  BASE-SEEN                   VALUE "Y".
+       01  BASE-MISMATCH-SW                PIC X VALUE "N".
+           88  BASE-MISMATCH               VALUE "Y".
+       01  DIFF-SEG                        PIC X(255) VALUE SPACES.
+       01  DIFF-SEG-LEN                    PIC 9(4) BINARY VALUE 0.
+
+      *> Persistent audit trail.  Every invocation appends one line
+      *> (timestamp, requested variable, resolved value, exit code)
+      *> so an incident review can pull up the environment-check
+      *> history for a given day instead of relying on captured
+      *> stdout that may no longer exist.
+       01  AUDIT-FILE-NAME                 PIC X(64) VALUE
+                                                "HOLA-AUDIT.LOG".
+       01  AUDIT-TS                        PIC X(21) VALUE SPACES.
+       01  AUDIT-NAME                      PIC X(64) VALUE SPACES.
+       01  AUDIT-NAME-LEN                  PIC 9(4) BINARY VALUE 0.
+       01  AUDIT-VALUE-LEN                 PIC 9(4) BINARY VALUE 0.
+       01  AUDIT-EXIT-EDIT                 PIC Z9.
+       01  AUDIT-LINE                      PIC X(256) VALUE SPACES.
+       01  AUDIT-FILE-STATUS                PIC XX VALUE "00".
+
+      *> Structured, pipe-delimited record (name, value, length,
+      *> status) written alongside the plain DISPLAY, used by the
+      *> --out flag so a downstream batch step can consume the
+      *> result of a watched-variable check without scraping stdout.
+       01  STRUCT-FILE-NAME                PIC X(64) VALUE SPACES.
+       01  STRUCT-STATUS                   PIC X(9) VALUE SPACES.
+       01  STRUCT-STATUS-LEN               PIC 9(4) BINARY VALUE 0.
+       01  STRUCT-LEN-EDIT                 PIC Z(8)9.
+       01  STRUCT-LINE                     PIC X(256) VALUE SPACES.
+       01  STRUCT-FILE-STATUS              PIC XX VALUE "00".
+
+      *> Runtime environment health check, used by the --health flag.
+      *> The set of variables that actually matter to the COBOL runtime
+      *> lives in one shared copybook so other programs can grow the
+      *> list without touching this procedure division.
+       COPY "WATCHVARS.CPY".
+       01  HEALTH-IX                       PIC 9(4) BINARY VALUE 0.
 
        LINKAGE SECTION.
-       01 ENV PIC X(9999).
+       01  ENV                             PIC X(9999).
+       01  HOME-VALUE                      PIC X(128).
 
        PROCEDURE DIVISION.
-           SET PTR TO ADDRESS OF ENV-NAME.
+       0000-MAINLINE.
+           PERFORM 0500-DETERMINE-MODE THRU 0500-EXIT
+           EVALUATE RUN-MODE
+               WHEN "REPORT"
+                   PERFORM 3000-FULL-REPORT THRU 3000-EXIT
+               WHEN "HEALTH"
+                   PERFORM 6000-HEALTH-CHECK THRU 6000-EXIT
+               WHEN OTHER
+                   PERFORM 1000-RESOLVE-ENV-NAME THRU 1000-EXIT
+                   PERFORM 2000-LOOKUP-ENV THRU 2000-EXIT
+                   IF ENV-FOUND
+                       EVALUATE RUN-MODE
+                           WHEN "SEGMENTS"
+                               PERFORM 4000-DISPLAY-SEGMENTS
+                                  THRU 4000-EXIT
+                               PERFORM 2150-WARN-IF-TRUNCATED
+                                  THRU 2150-EXIT
+                           WHEN "BASELINE"
+                               PERFORM 2100-DISPLAY-VALUE THRU 2100-EXIT
+                               PERFORM 5000-BASELINE-CHECK THRU 5000-EXIT
+                           WHEN "STRUCT"
+                               PERFORM 2100-DISPLAY-VALUE THRU 2100-EXIT
+                           WHEN OTHER
+                               PERFORM 2100-DISPLAY-VALUE THRU 2100-EXIT
+                       END-EVALUATE
+                   END-IF
+                   IF RUN-MODE = "STRUCT"
+                       PERFORM 8000-WRITE-STRUCT-RECORD THRU 8000-EXIT
+                   END-IF
+           END-EVALUATE
+           IF RUN-MODE NOT = "HEALTH"
+               PERFORM 7000-AUDIT-APPEND THRU 7000-EXIT
+           END-IF
+           MOVE HOLA-EXIT-CODE TO RETURN-CODE
+           STOP RUN.
+
+      *> A flagged first argument switches the whole program into a
+      *> different report mode and, for the flags that take one,
+      *> pushes the watched variable name out to argument 2;
+      *> anything else (or no argument at all) is a plain single
+      *> watched-variable check with the variable name in argument 1.
+       0500-DETERMINE-MODE.
+           MOVE "CHECK" TO RUN-MODE
+           MOVE 1 TO ENV-NAME-ARG-IX
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT > 0
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ARG1-VALUE FROM ARGUMENT-VALUE
+               EVALUATE ARG1-VALUE
+                   WHEN "--report"
+                   WHEN "-r"
+                       MOVE "REPORT" TO RUN-MODE
+                   WHEN "--segments"
+                   WHEN "-s"
+                       MOVE "SEGMENTS" TO RUN-MODE
+                       MOVE 2 TO ENV-NAME-ARG-IX
+                   WHEN "--baseline"
+                   WHEN "-b"
+                       MOVE "BASELINE" TO RUN-MODE
+                       MOVE 2 TO ENV-NAME-ARG-IX
+                   WHEN "--health"
+                   WHEN "-a"
+                       MOVE "HEALTH" TO RUN-MODE
+                   WHEN "--out"
+                   WHEN "-o"
+                       MOVE "STRUCT" TO RUN-MODE
+                       MOVE 3 TO ENV-NAME-ARG-IX
+                       IF ARG-COUNT >= 2
+                           DISPLAY 2 UPON ARGUMENT-NUMBER
+                           ACCEPT STRUCT-FILE-NAME FROM ARGUMENT-VALUE
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *> Argument at ENV-NAME-ARG-IX wins; otherwise try the control
+      *> file; otherwise the VALUE clause above (PATH) stands as the
+      *> default.
+       1000-RESOLVE-ENV-NAME.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT >= ENV-NAME-ARG-IX
+               DISPLAY ENV-NAME-ARG-IX UPON ARGUMENT-NUMBER
+               ACCEPT ENV-NAME FROM ARGUMENT-VALUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END
+                   MOVE SPACES TO CTL-REC
+           END-READ
+           CLOSE CTL-FILE
+           IF CTL-REC NOT = SPACES
+               MOVE CTL-REC TO ENV-NAME
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *> getenv() wants a NUL-terminated C string.  ENV-NAME is
+      *> space-padded COBOL alphanumeric, so build the call buffer
+      *> by stopping at the first space and stamping a low-value
+      *> terminator right after the name instead of relying on
+      *> whatever happens to follow it in storage.
+       2000-LOOKUP-ENV.
+           MOVE SPACES TO ENV-NAME-TRIMMED ENV-NAME-CSTR
+           UNSTRING ENV-NAME DELIMITED BY SPACE INTO ENV-NAME-TRIMMED
+           STRING ENV-NAME-TRIMMED DELIMITED BY SPACE
+                  X"00" DELIMITED BY SIZE
+             INTO ENV-NAME-CSTR
+           MOVE 0 TO ENV-NAME-LEN
+           INSPECT ENV-NAME-TRIMMED TALLYING ENV-NAME-LEN
+             FOR CHARACTERS BEFORE INITIAL SPACE
+
+           SET PTR TO ADDRESS OF ENV-NAME-CSTR
            CALL "getenv" USING BY VALUE PTR RETURNING PTR
+           MOVE "N" TO ENV-FOUND-SW
+
+      *> A NULL return means the variable is not set at all; this
+      *> program exists to be a safe precondition check other jobs
+      *> rely on, so it must say so instead of pointing ENV at
+      *> address zero and inspecting whatever that finds.
+           IF PTR = NULL
+               DISPLAY ENV-NAME-TRIMMED(1:ENV-NAME-LEN) ": VARIABLE NOT SET"
+               IF 4 > HOLA-EXIT-CODE
+                   MOVE 4 TO HOLA-EXIT-CODE
+               END-IF
+               GO TO 2000-EXIT
+           END-IF
+
            SET ADDRESS OF ENV TO PTR
-           INSPECT ENV TALLYING ENV-LEN
-             FOR CHARACTERS BEFORE INITIAL X"00"
-           DISPLAY ENV(1:ENV-LEN).
+           SET ENV-FOUND TO TRUE
+
+      *> ENV is only ever PIC X(9999) wide, so INSPECT can't see
+      *> past that no matter how long the real value is.  Ask the C
+      *> library directly how long the value actually is so a value
+      *> that overruns the buffer is reported as truncated instead
+      *> of quietly handed back as if it were complete.
+           CALL "strlen" USING BY VALUE PTR RETURNING ENV-ACTUAL-LEN
+           MOVE "N" TO ENV-TRUNCATED-SW
+           IF ENV-ACTUAL-LEN > LENGTH OF ENV
+               SET ENV-TRUNCATED TO TRUE
+               MOVE LENGTH OF ENV TO ENV-LEN
+           ELSE
+
+      *> Take the length straight from strlen() rather than
+      *> re-deriving it with INSPECT against the based ENV item:
+      *> on the second and later SET ADDRESS OF cycle in the same
+      *> run (the common case for --health with more than one
+      *> watched variable) INSPECT does not reliably stop at the
+      *> embedded NUL and can keep counting into whatever follows
+      *> the value in the process's environment block.
+               MOVE ENV-ACTUAL-LEN TO ENV-LEN
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *> Plain human-readable display: the raw resolved value, plus
+      *> the truncation warning when one is called for.
+       2100-DISPLAY-VALUE.
+           DISPLAY ENV(1:ENV-LEN)
+           PERFORM 2150-WARN-IF-TRUNCATED THRU 2150-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *> Pulled out of 2100-DISPLAY-VALUE so other display modes
+      *> (e.g. --segments, which shows the value segment by segment
+      *> instead of as one line) still get the same truncation
+      *> warning without repeating the raw DISPLAY ENV above.
+       2150-WARN-IF-TRUNCATED.
+           IF ENV-TRUNCATED
+               MOVE ENV-ACTUAL-LEN TO ENV-ACTUAL-LEN-EDIT
+               DISPLAY "WARNING: VALUE TRUNCATED TO " LENGTH OF ENV
+                       " BYTES, ACTUAL LENGTH IS " ENV-ACTUAL-LEN-EDIT
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      *> Shell out to "env" to get at the whole environ table (there
+      *> is no standard COBOL verb that enumerates it), capture the
+      *> output to a scratch file named with our own PID so two
+      *> concurrent runs never collide, and echo it back as a
+      *> numbered report so two snapshots can be diffed side by side.
+       3000-FULL-REPORT.
+           CALL "getpid" RETURNING DUMP-PID
+           MOVE DUMP-PID TO DUMP-PID-EDIT
+
+           MOVE SPACES TO HOME-CSTR
+           STRING "HOME" DELIMITED BY SIZE
+                  X"00" DELIMITED BY SIZE
+             INTO HOME-CSTR
+           SET PTR TO ADDRESS OF HOME-CSTR
+           CALL "getenv" USING BY VALUE PTR RETURNING PTR
+           MOVE SPACES TO HOME-DIR-NAME
+           IF PTR NOT = NULL
+               SET ADDRESS OF HOME-VALUE TO PTR
+               CALL "strlen" USING BY VALUE PTR RETURNING HOME-LEN
+               IF HOME-LEN > LENGTH OF HOME-DIR-NAME
+                   MOVE LENGTH OF HOME-DIR-NAME TO HOME-LEN
+               END-IF
+               MOVE HOME-VALUE(1:HOME-LEN) TO HOME-DIR-NAME(1:HOME-LEN)
+           END-IF
+
+           MOVE SPACES TO DUMP-MKDIR-CMD
+           STRING "mkdir -p -m 700 " DELIMITED BY SIZE
+                  HOME-DIR-NAME DELIMITED BY SPACE
+                  "/.cache/hola-report" DELIMITED BY SIZE
+             INTO DUMP-MKDIR-CMD
+           CALL "SYSTEM" USING DUMP-MKDIR-CMD
+
+           MOVE SPACES TO DUMP-FILE-NAME
+           STRING HOME-DIR-NAME DELIMITED BY SPACE
+                  "/.cache/hola-report/envdump-" DELIMITED BY SIZE
+                  DUMP-PID-EDIT DELIMITED BY SIZE
+                  ".tmp" DELIMITED BY SIZE
+             INTO DUMP-FILE-NAME
+           MOVE SPACES TO DUMP-CMD
+           STRING "env > " DELIMITED BY SIZE
+                  DUMP-FILE-NAME DELIMITED BY SPACE
+             INTO DUMP-CMD
+           CALL "SYSTEM" USING DUMP-CMD
+
+           MOVE 0 TO DUMP-LINE-NO
+           MOVE "N" TO DUMP-EOF-SW
+           OPEN INPUT DUMP-FILE
+           PERFORM 3100-REPORT-ONE-LINE THRU 3100-EXIT UNTIL DUMP-EOF
+           CLOSE DUMP-FILE
+
+           MOVE SPACES TO DUMP-RM-CMD
+           STRING "rm -f " DELIMITED BY SIZE
+                  DUMP-FILE-NAME DELIMITED BY SPACE
+             INTO DUMP-RM-CMD
+           CALL "SYSTEM" USING DUMP-RM-CMD.
+       3000-EXIT.
+           EXIT.
+
+       3100-REPORT-ONE-LINE.
+           READ DUMP-FILE
+               AT END
+                   SET DUMP-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO DUMP-LINE-NO
+                   MOVE DUMP-LINE-NO TO DUMP-LINE-NO-EDIT
+                   PERFORM 3150-TRIM-REC-LEN THRU 3150-EXIT
+                   IF DUMP-REC-LEN = 0
+                       DISPLAY DUMP-LINE-NO-EDIT ": "
+                   ELSE
+                       DISPLAY DUMP-LINE-NO-EDIT ": " DUMP-REC(1:DUMP-REC-LEN)
+                   END-IF
+                   IF DUMP-FILE-STATUS = "06"
+                       DISPLAY "WARNING: LINE " DUMP-LINE-NO-EDIT
+                               " EXCEEDS " LENGTH OF DUMP-REC
+                               " BYTES AND WAS TRUNCATED"
+                   END-IF
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *> Trim trailing pad spaces off the line-sequential record by
+      *> walking backward from the end, the same way COBOL shops
+      *> have always measured a variable-content fixed field.
+       3150-TRIM-REC-LEN.
+           MOVE LENGTH OF DUMP-REC TO DUMP-REC-LEN
+           PERFORM 3160-TRIM-STEP THRU 3160-EXIT
+               UNTIL DUMP-REC-LEN = 0
+                  OR DUMP-REC(DUMP-REC-LEN:1) NOT = SPACE.
+       3150-EXIT.
+           EXIT.
+
+       3160-TRIM-STEP.
+           SUBTRACT 1 FROM DUMP-REC-LEN.
+       3160-EXIT.
+           EXIT.
+
+      *> Split the resolved value on ":" and print each segment on
+      *> its own numbered line, so a long PATH-style list reads the
+      *> way an operator actually needs it to when hunting for a
+      *> duplicate or out-of-order entry.
+       4000-DISPLAY-SEGMENTS.
+           IF ENV-LEN = 0
+               GO TO 4000-EXIT
+           END-IF
+           MOVE 1 TO SEG-POS
+           MOVE 0 TO SEG-NO
+           MOVE "N" TO SEG-DONE-SW
+           PERFORM 4100-NEXT-SEGMENT THRU 4100-EXIT UNTIL SEG-DONE.
+       4000-EXIT.
+           EXIT.
+
+       4100-NEXT-SEGMENT.
+           MOVE SPACES TO SEG-BUF
+           UNSTRING ENV(1:ENV-LEN) DELIMITED BY ":"
+               INTO SEG-BUF
+               WITH POINTER SEG-POS
+           ADD 1 TO SEG-NO
+           MOVE SEG-NO TO SEG-NO-EDIT
+           PERFORM 4150-TRIM-SEG-LEN THRU 4150-EXIT
+           IF SEG-BUF-LEN = 0
+               DISPLAY SEG-NO-EDIT ": "
+           ELSE
+               DISPLAY SEG-NO-EDIT ": " SEG-BUF(1:SEG-BUF-LEN)
+           END-IF
+           IF SEG-POS > ENV-LEN
+               SET SEG-DONE TO TRUE
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+       4150-TRIM-SEG-LEN.
+           MOVE LENGTH OF SEG-BUF TO SEG-BUF-LEN
+           PERFORM 4160-TRIM-SEG-STEP THRU 4160-EXIT
+               UNTIL SEG-BUF-LEN = 0
+                  OR SEG-BUF(SEG-BUF-LEN:1) NOT = SPACE.
+       4150-EXIT.
+           EXIT.
+
+       4160-TRIM-SEG-STEP.
+           SUBTRACT 1 FROM SEG-BUF-LEN.
+       4160-EXIT.
+           EXIT.
+
+      *> Look up today's resolved value against a known-good
+      *> reference line for this variable and flag drift before the
+      *> batch window opens, instead of waiting for a downstream job
+      *> to fail with "command not found".
+       5000-BASELINE-CHECK.
+           MOVE "N" TO BASE-MISMATCH-SW
+           PERFORM 5100-FIND-BASELINE-ENTRY THRU 5100-EXIT
+           IF NOT BASE-ENTRY-FOUND
+               DISPLAY "NO BASELINE ENTRY FOR "
+                       ENV-NAME-TRIMMED(1:ENV-NAME-LEN)
+               GO TO 5000-EXIT
+           END-IF
+
+           IF BASE-LEN = ENV-LEN
+               AND BASE-VALUE(1:BASE-LEN) = ENV(1:ENV-LEN)
+               DISPLAY "BASELINE OK"
+               GO TO 5000-EXIT
+           END-IF
+
+           PERFORM 5200-SPLIT-BASELINE THRU 5200-EXIT
+           PERFORM 5300-SPLIT-ACTUAL THRU 5300-EXIT
+           MOVE 0 TO BASE-ADD-CNT BASE-REMOVE-CNT
+           PERFORM 5400-FIND-REMOVED THRU 5400-EXIT
+               VARYING BASE-IX FROM 1 BY 1 UNTIL BASE-IX > BASE-SEG-CNT
+           PERFORM 5500-FIND-ADDED THRU 5500-EXIT
+               VARYING BASE-IX FROM 1 BY 1 UNTIL BASE-IX > ACT-SEG-CNT
+
+           IF BASE-ADD-CNT = 0 AND BASE-REMOVE-CNT = 0
+               IF BASE-SEG-CNT = ACT-SEG-CNT
+                   DISPLAY "REORDERED: SAME ENTRIES, DIFFERENT ORDER"
+               ELSE
+
+      *> 5400-FIND-REMOVED/5500-FIND-ADDED only test set membership,
+      *> so a segment that is merely duplicated (every value still
+      *> present in the other list) shows up as zero adds and zero
+      *> removes even though the segment counts disagree -- catch
+      *> that case here instead of calling it a plain reorder.
+                   DISPLAY "DUPLICATED: SAME ENTRIES, DIFFERENT COUNT"
+               END-IF
+           END-IF
+           SET BASE-MISMATCH TO TRUE
+           MOVE 8 TO HOLA-EXIT-CODE.
+       5000-EXIT.
+           EXIT.
+
+      *> A baseline line looks like NAME=VALUE; split on the first
+      *> "=" and keep scanning until we match the variable under
+      *> test (the file may carry entries for several variables).
+       5100-FIND-BASELINE-ENTRY.
+           MOVE "N" TO BASE-ENTRY-FOUND-SW BASE-EOF-SW
+           OPEN INPUT BASE-FILE
+           PERFORM 5110-SCAN-BASELINE-LINE THRU 5110-EXIT
+               UNTIL BASE-EOF OR BASE-ENTRY-FOUND
+           CLOSE BASE-FILE.
+       5100-EXIT.
+           EXIT.
+
+       5110-SCAN-BASELINE-LINE.
+           READ BASE-FILE
+               AT END
+                   SET BASE-EOF TO TRUE
+                   GO TO 5110-EXIT
+           END-READ
+           IF BASE-FILE-STATUS = "06"
+               DISPLAY "WARNING: BASELINE LINE EXCEEDS "
+                       LENGTH OF BASE-REC " BYTES AND WAS TRUNCATED"
+           END-IF
+           IF BASE-REC = SPACES OR BASE-REC(1:1) = "*"
+               GO TO 5110-EXIT
+           END-IF
+
+           MOVE SPACES TO BASE-NAME BASE-VALUE
+           MOVE 0 TO BASE-EQ-POS
+           INSPECT BASE-REC TALLYING BASE-EQ-POS
+             FOR CHARACTERS BEFORE INITIAL "="
+           IF BASE-EQ-POS = 0 OR BASE-EQ-POS > LENGTH OF BASE-NAME
+               GO TO 5110-EXIT
+           END-IF
+           MOVE BASE-REC(1:BASE-EQ-POS) TO BASE-NAME
+           MOVE 0 TO BASE-NAME-LEN
+           INSPECT BASE-NAME TALLYING BASE-NAME-LEN
+             FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF BASE-NAME-LEN NOT = ENV-NAME-LEN
+               GO TO 5110-EXIT
+           END-IF
+           IF BASE-NAME(1:BASE-NAME-LEN) NOT = ENV-NAME-TRIMMED(1:ENV-NAME-LEN)
+               GO TO 5110-EXIT
+           END-IF
+
+           MOVE BASE-REC(BASE-EQ-POS + 2:) TO BASE-VALUE
+           MOVE LENGTH OF BASE-VALUE TO BASE-LEN
+           PERFORM 5120-TRIM-BASE-STEP THRU 5120-EXIT
+               UNTIL BASE-LEN = 0 OR BASE-VALUE(BASE-LEN:1) NOT = SPACE
+           SET BASE-ENTRY-FOUND TO TRUE.
+       5110-EXIT.
+           EXIT.
+
+      *> Back off BASE-LEN past the file-padding spaces LINE
+      *> SEQUENTIAL leaves on the record, one character at a time
+      *> (the usual trim idiom -- FUNCTION REVERSE is avoided here).
+       5120-TRIM-BASE-STEP.
+           SUBTRACT 1 FROM BASE-LEN.
+       5120-EXIT.
+           EXIT.
+
+       5200-SPLIT-BASELINE.
+           MOVE 1 TO SEG-POS
+           MOVE 0 TO BASE-SEG-CNT
+           MOVE "N" TO SEG-DONE-SW
+           PERFORM 5210-NEXT-BASELINE-SEG THRU 5210-EXIT UNTIL SEG-DONE.
+       5200-EXIT.
+           EXIT.
+
+       5210-NEXT-BASELINE-SEG.
+           IF BASE-SEG-CNT >= 64
+               DISPLAY "WARNING: BASELINE VALUE HAS MORE THAN 64 "
+                       "COLON-DELIMITED SEGMENTS, REMAINDER DROPPED"
+               SET SEG-DONE TO TRUE
+               GO TO 5210-EXIT
+           END-IF
+           ADD 1 TO BASE-SEG-CNT
+           UNSTRING BASE-VALUE(1:BASE-LEN) DELIMITED BY ":"
+               INTO BASE-SEG(BASE-SEG-CNT)
+               WITH POINTER SEG-POS
+           IF SEG-POS > BASE-LEN
+               SET SEG-DONE TO TRUE
+           END-IF.
+       5210-EXIT.
+           EXIT.
+
+       5300-SPLIT-ACTUAL.
+           MOVE 1 TO SEG-POS
+           MOVE 0 TO ACT-SEG-CNT
+           MOVE "N" TO SEG-DONE-SW
+           PERFORM 5310-NEXT-ACTUAL-SEG THRU 5310-EXIT UNTIL SEG-DONE.
+       5300-EXIT.
+           EXIT.
+
+       5310-NEXT-ACTUAL-SEG.
+           IF ACT-SEG-CNT >= 64
+               DISPLAY "WARNING: RESOLVED VALUE HAS MORE THAN 64 "
+                       "COLON-DELIMITED SEGMENTS, REMAINDER DROPPED"
+               SET SEG-DONE TO TRUE
+               GO TO 5310-EXIT
+           END-IF
+           ADD 1 TO ACT-SEG-CNT
+           UNSTRING ENV(1:ENV-LEN) DELIMITED BY ":"
+               INTO ACT-SEG(ACT-SEG-CNT)
+               WITH POINTER SEG-POS
+           IF SEG-POS > ENV-LEN
+               SET SEG-DONE TO TRUE
+           END-IF.
+       5310-EXIT.
+           EXIT.
+
+      *> Anything in the baseline list that no longer appears in
+      *> today's resolved value was removed.
+       5400-FIND-REMOVED.
+           MOVE "N" TO BASE-SEEN-SW
+           PERFORM 5410-CHECK-AGAINST-ACTUAL THRU 5410-EXIT
+               VARYING BASE-IX2 FROM 1 BY 1
+               UNTIL BASE-IX2 > ACT-SEG-CNT OR BASE-SEEN
+           IF NOT BASE-SEEN
+               ADD 1 TO BASE-REMOVE-CNT
+               MOVE BASE-SEG(BASE-IX) TO DIFF-SEG
+               PERFORM 5600-TRIM-DIFF-SEG THRU 5600-EXIT
+               DISPLAY "REMOVED: " DIFF-SEG(1:DIFF-SEG-LEN)
+           END-IF.
+       5400-EXIT.
+           EXIT.
+
+       5410-CHECK-AGAINST-ACTUAL.
+           IF BASE-SEG(BASE-IX) = ACT-SEG(BASE-IX2)
+               SET BASE-SEEN TO TRUE
+           END-IF.
+       5410-EXIT.
+           EXIT.
+
+      *> Anything in today's resolved value that wasn't in the
+      *> baseline list is a new addition.
+       5500-FIND-ADDED.
+           MOVE "N" TO BASE-SEEN-SW
+           PERFORM 5510-CHECK-AGAINST-BASELINE THRU 5510-EXIT
+               VARYING BASE-IX2 FROM 1 BY 1
+               UNTIL BASE-IX2 > BASE-SEG-CNT OR BASE-SEEN
+           IF NOT BASE-SEEN
+               ADD 1 TO BASE-ADD-CNT
+               MOVE ACT-SEG(BASE-IX) TO DIFF-SEG
+               PERFORM 5600-TRIM-DIFF-SEG THRU 5600-EXIT
+               DISPLAY "ADDED: " DIFF-SEG(1:DIFF-SEG-LEN)
+           END-IF.
+       5500-EXIT.
+           EXIT.
+
+       5510-CHECK-AGAINST-BASELINE.
+           IF ACT-SEG(BASE-IX) = BASE-SEG(BASE-IX2)
+               SET BASE-SEEN TO TRUE
+           END-IF.
+       5510-EXIT.
+           EXIT.
+
+      *> Shared trim for the ADDED/REMOVED lines so a blank-padded
+      *> OCCURS slot doesn't print 255 columns of trailing spaces.
+       5600-TRIM-DIFF-SEG.
+           MOVE LENGTH OF DIFF-SEG TO DIFF-SEG-LEN
+           PERFORM 5610-TRIM-DIFF-SEG-STEP THRU 5610-EXIT
+               UNTIL DIFF-SEG-LEN = 0
+                   OR DIFF-SEG(DIFF-SEG-LEN:1) NOT = SPACE.
+       5600-EXIT.
+           EXIT.
+
+       5610-TRIM-DIFF-SEG-STEP.
+           SUBTRACT 1 FROM DIFF-SEG-LEN.
+       5610-EXIT.
+           EXIT.
+
+      *> Resolve and report on every variable the WATCHVARS.CPY table
+      *> says matters to this runtime in one pass, instead of making
+      *> the operator invoke single-variable checks one at a time.
+       6000-HEALTH-CHECK.
+           PERFORM 6100-CHECK-ONE-WATCHED-VAR THRU 6100-EXIT
+               VARYING HEALTH-IX FROM 1 BY 1 UNTIL HEALTH-IX > WV-COUNT.
+       6000-EXIT.
+           EXIT.
+
+       6100-CHECK-ONE-WATCHED-VAR.
+           MOVE WV-NAME(HEALTH-IX) TO ENV-NAME
+           PERFORM 2000-LOOKUP-ENV THRU 2000-EXIT
+           IF ENV-FOUND
+               DISPLAY ENV-NAME-TRIMMED(1:ENV-NAME-LEN) "=" ENV(1:ENV-LEN)
+               IF ENV-TRUNCATED
+                   MOVE ENV-ACTUAL-LEN TO ENV-ACTUAL-LEN-EDIT
+                   DISPLAY "WARNING: VALUE TRUNCATED TO " LENGTH OF ENV
+                           " BYTES, ACTUAL LENGTH IS " ENV-ACTUAL-LEN-EDIT
+               END-IF
+               PERFORM 5000-BASELINE-CHECK THRU 5000-EXIT
+           END-IF
+           PERFORM 7000-AUDIT-APPEND THRU 7000-EXIT.
+       6100-EXIT.
+           EXIT.
+
+      *> One line per invocation: TIMESTAMP NAME=VALUE RC=nn, or
+      *> TIMESTAMP NAME RC=nn when there is no single resolved value
+      *> to show (the variable is missing).  RUN-MODE stays "HEALTH"
+      *> for the whole run, so a call made from
+      *> 6100-CHECK-ONE-WATCHED-VAR falls into the WHEN OTHER branch
+      *> below and logs that one variable's own name, value, and
+      *> severity -- not the run's worst-so-far HOLA-EXIT-CODE -- which
+      *> is what lets an incident review tell which watched variable a
+      *> --health run actually flagged.
+       7000-AUDIT-APPEND.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TS
+           MOVE 0 TO AUDIT-VALUE-LEN
+           EVALUATE RUN-MODE
+               WHEN "REPORT"
+                   MOVE "ENVIRON" TO AUDIT-NAME
+                   MOVE HOLA-EXIT-CODE TO AUDIT-EXIT-EDIT
+               WHEN OTHER
+                   MOVE ENV-NAME-TRIMMED(1:ENV-NAME-LEN) TO AUDIT-NAME
+                   IF ENV-FOUND
+                       PERFORM 7100-CAP-AUDIT-VALUE-LEN THRU 7100-EXIT
+                       IF BASE-MISMATCH
+                           MOVE 8 TO AUDIT-EXIT-EDIT
+                       ELSE
+                           MOVE 0 TO AUDIT-EXIT-EDIT
+                       END-IF
+                   ELSE
+                       MOVE 4 TO AUDIT-EXIT-EDIT
+                   END-IF
+           END-EVALUATE
+           MOVE 0 TO AUDIT-NAME-LEN
+           INSPECT AUDIT-NAME TALLYING AUDIT-NAME-LEN
+             FOR CHARACTERS BEFORE INITIAL SPACE
+           MOVE SPACES TO AUDIT-LINE
+           IF AUDIT-VALUE-LEN = 0
+               STRING AUDIT-TS DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      AUDIT-NAME(1:AUDIT-NAME-LEN) DELIMITED BY SIZE
+                      " RC=" DELIMITED BY SIZE
+                      AUDIT-EXIT-EDIT DELIMITED BY SIZE
+                 INTO AUDIT-LINE
+           ELSE
+               STRING AUDIT-TS DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      AUDIT-NAME(1:AUDIT-NAME-LEN) DELIMITED BY SIZE
+                      "=" DELIMITED BY SIZE
+                      ENV(1:AUDIT-VALUE-LEN) DELIMITED BY SIZE
+                      " RC=" DELIMITED BY SIZE
+                      AUDIT-EXIT-EDIT DELIMITED BY SIZE
+                 INTO AUDIT-LINE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           MOVE AUDIT-LINE TO AUDIT-REC
+           WRITE AUDIT-REC
+           IF AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: AUDIT LOG WRITE FAILED, FILE STATUS "
+                       AUDIT-FILE-STATUS
+               IF 8 > HOLA-EXIT-CODE
+                   MOVE 8 TO HOLA-EXIT-CODE
+               END-IF
+           END-IF
+           CLOSE AUDIT-FILE.
+       7000-EXIT.
+           EXIT.
+
+      *> Cap the value written to the audit log so one very long
+      *> PATH doesn't blow past the fixed audit record width.
+       7100-CAP-AUDIT-VALUE-LEN.
+           IF ENV-LEN > 120
+               MOVE 120 TO AUDIT-VALUE-LEN
+           ELSE
+               MOVE ENV-LEN TO AUDIT-VALUE-LEN
+           END-IF.
+       7100-EXIT.
+           EXIT.
+
+      *> Pipe-delimited NAME|VALUE|LENGTH|STATUS record for the
+      *> --out flag, written whether or not the variable resolved
+      *> so a downstream job can tell "missing" apart from "empty".
+      *> The value is capped the same way the audit log caps it, so
+      *> one very long value can't blow past STRUCT-LINE's width.
+       8000-WRITE-STRUCT-RECORD.
+           IF STRUCT-FILE-NAME = SPACES
+               DISPLAY "ERROR: --out REQUIRES AN OUTPUT FILE PATH"
+               IF 8 > HOLA-EXIT-CODE
+                   MOVE 8 TO HOLA-EXIT-CODE
+               END-IF
+               GO TO 8000-EXIT
+           END-IF
+           MOVE SPACES TO STRUCT-STATUS
+           IF NOT ENV-FOUND
+               MOVE "MISSING" TO STRUCT-STATUS
+               MOVE 0 TO AUDIT-VALUE-LEN
+           ELSE
+               PERFORM 7100-CAP-AUDIT-VALUE-LEN THRU 7100-EXIT
+               IF ENV-TRUNCATED
+                   MOVE "TRUNCATED" TO STRUCT-STATUS
+               ELSE
+                   MOVE "OK" TO STRUCT-STATUS
+               END-IF
+           END-IF
+           MOVE 0 TO STRUCT-STATUS-LEN
+           INSPECT STRUCT-STATUS TALLYING STRUCT-STATUS-LEN
+             FOR CHARACTERS BEFORE INITIAL SPACE
+           MOVE ENV-LEN TO STRUCT-LEN-EDIT
+
+           MOVE SPACES TO STRUCT-LINE
+           IF AUDIT-VALUE-LEN = 0
+               STRING ENV-NAME-TRIMMED(1:ENV-NAME-LEN) DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      STRUCT-LEN-EDIT DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      STRUCT-STATUS(1:STRUCT-STATUS-LEN) DELIMITED BY SIZE
+                 INTO STRUCT-LINE
+           ELSE
+               STRING ENV-NAME-TRIMMED(1:ENV-NAME-LEN) DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      ENV(1:AUDIT-VALUE-LEN) DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      STRUCT-LEN-EDIT DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      STRUCT-STATUS(1:STRUCT-STATUS-LEN) DELIMITED BY SIZE
+                 INTO STRUCT-LINE
+           END-IF
+           OPEN OUTPUT STRUCT-FILE
+           MOVE STRUCT-LINE TO STRUCT-REC
+           WRITE STRUCT-REC
+           IF STRUCT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STRUCTURED OUTPUT WRITE FAILED, FILE STATUS "
+                       STRUCT-FILE-STATUS
+               IF 8 > HOLA-EXIT-CODE
+                   MOVE 8 TO HOLA-EXIT-CODE
+               END-IF
+           END-IF
+           CLOSE STRUCT-FILE.
+       8000-EXIT.
+           EXIT.
