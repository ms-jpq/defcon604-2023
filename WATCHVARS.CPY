@@ -0,0 +1,12 @@
+      *> Watched environment variables for the COBOL runtime health
+      *> check.  One FILLER per entry, REDEFINES'd into a table so
+      *> callers can PERFORM ... VARYING across WV-NAME(idx).
+       01  WV-LIST.
+           05  FILLER                     PIC X(32) VALUE "PATH".
+           05  FILLER                     PIC X(32) VALUE "LD_LIBRARY_PATH".
+           05  FILLER                     PIC X(32) VALUE "COB_LIBRARY_PATH".
+           05  FILLER                     PIC X(32) VALUE "COBCPY".
+           05  FILLER                     PIC X(32) VALUE "COB_CONFIG_DIR".
+       01  WV-TABLE REDEFINES WV-LIST.
+           05  WV-NAME OCCURS 5 TIMES      PIC X(32).
+       01  WV-COUNT                        PIC 9(2) VALUE 5.
